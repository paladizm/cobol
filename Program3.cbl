@@ -6,36 +6,185 @@
        input-output section.
        file-control. select guest-data assign to "guests.dat"
                            organization is line sequential.
+                     select guest-master assign to "guestmst.dat"
+                           organization is line sequential.
+                     select rate-table-file assign to "rateTbl.dat"
+                           organization is line sequential.
                      select guest-listing assign to "guestOut.txt"
                            organization is line sequential.
+                     select suspense-listing assign to "guestSusp.txt"
+                           organization is line sequential.
+                     select call-detail-file assign to "callDtl.dat"
+                           organization is line sequential.
+                     select optional restart-file
+                           assign to "guestRst.dat"
+                           organization is line sequential.
+                     select gl-extract assign to "guestGL.txt"
+                           organization is line sequential.
        data division.
        file section.
        fd guest-data.
        01 guest-record.
            05 guest-in         pic X(20).
+           05 guest-id-in      pic X(6).
+           05 group-id-in      pic X(6).
+           05 loyalty-tier-in  pic X.
+           05 currency-code-in pic X(3).
            05 nights-in        pic 99.
            05 room-dis-in      pic X.
-           05 local-calls-in   pic 99.
-           05 long-calls-in    pic 9(03)V99.
+
+       fd guest-master.
+       01 guest-master-record.
+           05 gm-guest-id      pic X(6).
+           05 gm-guest-name    pic X(20).
+           05 gm-address       pic X(30).
+           05 gm-phone         pic X(12).
+           05 gm-vip-flag      pic X.
+
+       fd rate-table-file.
+       01 rate-table-record.
+           05 rt-room-type      pic X.
+           05 rt-eff-date       pic 9(8).
+           05 rt-nightly-rate   pic 9(5)V99.
+           05 rt-discount-rate  pic 9(5)V99.
+
+       fd call-detail-file.
+       01 call-detail-record.
+           05 cd-guest-id      pic X(6).
+           05 cd-call-date     pic 9(8).
+           05 cd-call-time     pic 9(4).
+           05 cd-destination   pic X(15).
+           05 cd-duration      pic 9(4).
+           05 cd-call-type     pic X.
+
+       fd restart-file.
+       01 restart-record.
+           05 rs-rec-type           pic X.
+           05 rs-checkpoint-fields.
+               10 rs-guest-id            pic X(6).
+               10 rs-page-count          pic 99.
+               10 rs-ln-count            pic 99.
+               10 rs-run-guest-count     pic 9(6).
+               10 rs-run-total-room-char pic 9(9)V99.
+               10 rs-run-total-telephone pic 9(7)V99.
+               10 rs-run-total-charge    pic 9(9)V99.
+           05 rs-group-fields redefines rs-checkpoint-fields.
+               10 rs-grp-id              pic X(6).
+               10 rs-grp-guest-count     pic 99.
+               10 rs-grp-total-room      pic 9(9)V99.
+               10 rs-grp-total-tel       pic 9(7)V99.
+               10 rs-grp-total-charge    pic 9(9)V99.
 
        fd guest-listing.
-       01 listing-out          pic X(80).
+       01 listing-out          pic X(90).
+       fd suspense-listing.
+       01 suspense-line        pic X(80).
+       fd gl-extract.
+       01 gl-extract-line      pic X(80).
        working-storage section.
        01  are-there-more-records  pic XXX value "yes".
+       01  are-there-more-masters  pic XXX value "yes".
+       01  guest-master-table.
+           05 gm-table-entry occurs 500 times indexed by gm-idx.
+               10 gm-tbl-id     pic X(6).
+               10 gm-tbl-name   pic X(20).
+               10 gm-tbl-address pic X(30).
+               10 gm-tbl-phone  pic X(12).
+               10 gm-tbl-vip    pic X.
+       01  gm-table-count       pic 9(4) value zeros.
+       01  gm-table-overflow-count pic 9(4) value zeros.
+       01  gm-found-flag        pic X value "N".
+       01  gm-current-address   pic X(30) value spaces.
+       01  gm-current-phone     pic X(12) value spaces.
+       01  are-there-more-rates pic XXX value "yes".
+       01  rate-table.
+           05 rate-tbl-entry occurs 50 times indexed by rt-idx.
+               10 rt-tbl-room-type  pic X.
+               10 rt-tbl-eff-date   pic 9(8).
+               10 rt-tbl-rate       pic 9(5)V99.
+               10 rt-tbl-discount   pic 9(5)V99.
+       01  rate-table-count     pic 9(4) value zeros.
+       01  today-date           pic 9(8) value zeros.
+       01  rt-found-flag        pic X value "N".
+       01  rt-current-rate      pic 9(5)V99 value zeros.
+       01  rt-current-discount  pic 9(5)V99 value zeros.
+       01  rt-best-date         pic 9(8) value zeros.
+       01  are-there-more-calls pic XXX value "yes".
+       01  call-local-count     pic 99 value zeros.
+       01  call-line-charge     pic 9(5)V99 value zeros.
+       01  ld-rate-per-minute   pic 9(3)V99 value 0.10.
+       01  local-rate-per-call  pic 9(3)V99 value 0.50.
+       01  call-buffer-count    pic 99 value zeros.
+       01  call-extra-count     pic 9(4) value zeros.
+       01  call-buffer-table.
+           05 call-buf-entry occurs 30 times indexed by cb-idx.
+               10 cb-date       pic 9(8).
+               10 cb-time       pic 9(4).
+               10 cb-dest       pic X(15).
+               10 cb-dur        pic 9(4).
+               10 cb-charge     pic 9(5)V99.
+       01  call-orphan-count     pic 9(6) value zeros.
+       01  are-there-more-checkpoints pic XXX value "yes".
+       01  restart-option-in    pic X(20) value spaces.
+       01  resume-mode-flag     pic X value "N".
+       01  skipping-flag        pic X value "N".
+       01  checkpoint-found-flag pic X value "N".
+       01  resume-guest-id      pic X(6) value spaces.
+       01  checkpoint-interval  pic 9(4) value 500.
+       01  checkpoint-counter   pic 9(4) value zeros.
+       01  gl-delimiter         pic X value "|".
+       01  gl-room-out          pic Z(7)9.99.
+       01  gl-tel-out           pic Z(5)9.99.
+       01  gl-tax-out           pic Z(5)9.99.
+       01  gl-total-out         pic Z(7)9.99.
+       01  loyalty-tier-values.
+           05 filler           pic X(5) value "S0500".
+           05 filler           pic X(5) value "G1000".
+           05 filler           pic X(5) value "P1500".
+       01  loyalty-tier-table redefines loyalty-tier-values.
+           05 loyalty-tier-entry occurs 3 times indexed by lt-idx.
+               10 lt-tier      pic X.
+               10 lt-percent   pic 9(2)V99.
+       01  loyalty-discount-amt pic 9(8)V99 value zeros.
+       01  currency-rate-values.
+           05 filler           pic X(8) value "USD00100".
+           05 filler           pic X(8) value "EUR00092".
+           05 filler           pic X(8) value "GBP00079".
+           05 filler           pic X(8) value "CAD00136".
+           05 filler           pic X(8) value "JPY14950".
+       01  currency-rate-table redefines currency-rate-values.
+           05 currency-rate-entry occurs 5 times indexed by cr-idx.
+               10 cr-code      pic X(3).
+               10 cr-rate      pic 9(3)V99.
+       01  cr-found-flag        pic X value "N".
+       01  converted-total      pic 9(9)V99 value zeros.
+       01  grp-found-flag       pic X value "N".
+       01  group-table-count    pic 9(4) value zeros.
+       01  group-table-overflow-count pic 9(4) value zeros.
+       01  group-table.
+           05 group-tbl-entry occurs 100 times indexed by grp-idx.
+               10 grp-id           pic X(6).
+               10 grp-guest-count  pic 99.
+               10 grp-total-room   pic 9(9)V99.
+               10 grp-total-tel    pic 9(7)V99.
+               10 grp-total-charge pic 9(9)V99.
        01  variable-listing.
            05 night-factor     pic 99 value zeros.
            05 night-calc       pic 99 value zeros.
            05 night-var        pic 99 value zeros.
            05 room-factor      pic 9(8)V99 value zeros.
            05 total-factor     pic 9(8)V99 value zeros.
-           05 call-count       pic 99 value zeros.
            05 ln-count         pic 99 value zeros.
            05 page-count       pic 99 value 1.
        01 variables-totals.
            05 total-telephone  pic 9(4)V99 value zeros.
            05 total-room-char  pic 9(8)V99 value zeros.
            05 total-charge     pic 9(8)V99  value zeros.
-           05 total-local-char pic 9(4)V99 value zeros.
+       01 run-totals.
+           05 run-guest-count     pic 9(6) value zeros.
+           05 run-total-room-char pic 9(9)V99 value zeros.
+           05 run-total-telephone pic 9(7)V99 value zeros.
+           05 run-total-charge    pic 9(9)V99 value zeros.
        01  print-holiday-header.
            05                  pic X(30) value spaces.
            05 HL-Holiday       pic X(31) value spaces.
@@ -44,6 +193,8 @@
            05 HL-Billing       pic X(14) value "BILLING REPORT".
        01  print-column-header1.
            05                  pic X(5) value spaces.
+           05 HL-id            pic X(2) value "ID".
+           05                  pic X(4) value spaces.
            05 HL-guest         pic X(5) value "GUEST".
            05                  pic X(17) value spaces.
            05 HL-nights        pic X(6) value "NIGHTS".
@@ -51,23 +202,27 @@
            05 HL-room          pic X(5) value "ROOM".
            05                  pic X(3) value spaces.
            05 HL-total1        pic X(5) value "TOTAL".
-           05                  pic X(6)  value spaces.
+           05                  pic X(7)  value spaces.
            05 HL-total2        pic X(5) value "TOTAL".
            05                  pic X(6) value spaces.
            05 HL-total3        pic X(5) value "TOTAL".
        01  print-column-header2.
            05                  pic X(5) value spaces.
+           05 HL-idcol         pic X(2) value spaces.
+           05                  pic X(4) value spaces.
            05 HL-name          pic X(5) value "NAME".
-           05                  pic X(26) value spaces.
+           05                  pic X(16) value spaces.
+           05                  pic X(1) value "V".
+           05                  pic X(9) value spaces.
            05 HL-type          pic X(5) value "TYPE".
            05                  pic X(3) value spaces.
            05 HL-room2         pic X(5) value "ROOM".
-           05                  pic X(6) value spaces.
+           05                  pic X(7) value spaces.
            05 HL-telephone     pic X(9) value "TELEPHONE".
            05                  pic X(2) value spaces.
            05 HL-charge        pic X(6) value "CHARGE".
        01  print-column-header3.
-           05                  pic X(44) value spaces.
+           05                  pic X(54) value spaces.
            05 HL-charge2       pic X(6) value "CHARGE".
            05                  pic X(5) value spaces.
            05 HL-charge3       pic X(6) value "CHARGE".
@@ -77,8 +232,11 @@
            05  HL-page         pic ZZ.
        01  print-listing.
            05                  pic X(5).
+           05 guest-id-out     pic X(6).
+           05                  pic X(1).
            05 guest-out        pic X(20).
-           05                  pic X(5).
+           05 vip-out          pic X(1).
+           05                  pic X(3).
            05 nights-out       pic ZZ.
            05                  pic X(4).
            05 room-type-out    pic X.
@@ -88,23 +246,302 @@
            05 telephone-out    pic $(5).99.
            05                  pic X(1).
            05 total-charge-out pic $(8).99.
+       01  print-trailer-line1.
+           05                  pic X(35) value spaces.
+           05 TR-title         pic X(19) value "*** RUN SUMMARY ***".
+       01  print-trailer-line2.
+           05                  pic X(5) value spaces.
+           05 TR-guests-label  pic X(14) value "GUESTS BILLED:".
+           05                  pic X(2) value spaces.
+           05 tr-guest-count-out pic ZZZ,ZZ9.
+       01  print-trailer-line3.
+           05                  pic X(5) value spaces.
+           05 TR-room-label    pic X(19) value "TOTAL ROOM CHARGES:".
+           05                  pic X(2) value spaces.
+           05 tr-room-total-out pic $$$,$$$,$$9.99.
+       01  print-trailer-line4.
+           05                  pic X(5) value spaces.
+           05 TR-tel-label     pic X(19) value "TOTAL TELEPHONE   :".
+           05                  pic X(2) value spaces.
+           05 tr-tel-total-out pic $$$,$$$,$$9.99.
+       01  print-trailer-line5.
+           05                  pic X(5) value spaces.
+           05 TR-grand-label   pic X(19) value "GRAND TOTAL CHARGE:".
+           05                  pic X(2) value spaces.
+           05 tr-grand-total-out pic $$$,$$$,$$9.99.
+       01  print-suspense-header.
+           05                  pic X(5) value spaces.
+           05 SU-guest-lbl     pic X(5) value "GUEST".
+           05                  pic X(17) value spaces.
+           05 SU-code-lbl      pic X(9) value "BAD CODE".
+           05                  pic X(3) value spaces.
+           05 SU-reason-lbl    pic X(23) value "REASON".
+       01  print-suspense-detail.
+           05                  pic X(5) value spaces.
+           05 SU-guest-name    pic X(20).
+           05                  pic X(6) value spaces.
+           05 SU-raw-code      pic X(1).
+           05                  pic X(10) value spaces.
+           05 SU-reason        pic X(30) value
+                   "UNRECOGNIZED ROOM TYPE CODE".
+       01  print-orphan-call-line.
+           05                  pic X(5) value spaces.
+           05 OC-count         pic ZZZ,ZZ9.
+           05                  pic X(1) value spaces.
+           05 OC-label         pic X(44) value
+                   "ORPHANED CALL-DETAIL RECORD(S) NOT BILLED".
+       01  print-call-line.
+           05                  pic X(9) value spaces.
+           05 CL-date-out      pic 9(8).
+           05                  pic X(2) value spaces.
+           05 CL-time-out      pic 9(4).
+           05                  pic X(2) value spaces.
+           05 CL-dest-out      pic X(15).
+           05                  pic X(2) value spaces.
+           05 CL-dur-out       pic ZZZ9.
+           05                  pic X(2) value spaces.
+           05 CL-charge-out    pic $$$9.99.
+       01  print-guest-info-line.
+           05                  pic X(9) value spaces.
+           05 GI-address-out   pic X(30).
+           05                  pic X(2) value spaces.
+           05 GI-phone-out     pic X(12).
+       01  print-call-overflow-line.
+           05                  pic X(9) value spaces.
+           05 CLO-plus         pic X value "+".
+           05 CLO-count        pic ZZZ9.
+           05                  pic X(1) value spaces.
+           05 CLO-label        pic X(29) value
+                   "MORE CALLS NOT SHOWN ON FOLIO".
+       01  print-group-header.
+           05                  pic X(30) value spaces.
+           05 GR-title         pic X(25) value
+                   "GROUP / CORPORATE FOLIOS".
+       01  print-group-column-header.
+           05                  pic X(5) value spaces.
+           05 GR-grpid-lbl     pic X(8) value "GROUP ID".
+           05                  pic X(3) value spaces.
+           05 GR-guests-lbl    pic X(6) value "GUESTS".
+           05                  pic X(3) value spaces.
+           05 GR-room-lbl      pic X(12) value "ROOM CHARGES".
+           05                  pic X(3) value spaces.
+           05 GR-tel-lbl       pic X(9) value "TELEPHONE".
+           05                  pic X(3) value spaces.
+           05 GR-total-lbl     pic X(13) value "COMBINED BILL".
+       01  print-group-detail.
+           05                  pic X(5) value spaces.
+           05 GR-grpid-out     pic X(6).
+           05                  pic X(5) value spaces.
+           05 GR-guests-out    pic ZZ9.
+           05                  pic X(4) value spaces.
+           05 GR-room-out      pic $$$,$$9.99.
+           05                  pic X(2) value spaces.
+           05 GR-tel-out       pic $$,$$9.99.
+           05                  pic X(2) value spaces.
+           05 GR-total-out     pic $$$,$$9.99.
+       01  print-currency-line.
+           05                  pic X(10) value spaces.
+           05 CUR-label        pic X(17) value "CONVERTED TOTAL:".
+           05                  pic X(1) value spaces.
+           05 CUR-code-out     pic X(3).
+           05                  pic X(2) value spaces.
+           05 CUR-amount-out   pic $$$,$$$,$$9.99.
        procedure division.
        100-main-module.
+           accept restart-option-in from command-line
+           if restart-option-in(1:7) = "RESTART"
+               move "Y" to resume-mode-flag
+               move "Y" to skipping-flag
+               perform 110-load-checkpoint-module
+               if checkpoint-found-flag not = "Y"
+                   move "N" to resume-mode-flag
+                   move "N" to skipping-flag
+               end-if
+           end-if
            open input guest-data
-                   output guest-listing
-           perform 300-header-module
+                        call-detail-file
+           if resume-mode-flag = "Y"
+               open extend guest-listing
+               open extend suspense-listing
+               open extend gl-extract
+           else
+               open output guest-listing
+               open output suspense-listing
+               open output gl-extract
+           end-if
+           perform 150-load-guest-master-module
+           perform 160-load-rate-table-module
+           perform 170-read-next-call-module
+           accept today-date from date yyyymmdd
+           if resume-mode-flag not = "Y"
+               move spaces to suspense-line
+               write suspense-line from print-suspense-header
+               perform 300-header-module
+           end-if
+           if gm-table-overflow-count > 0
+                   and resume-mode-flag not = "Y"
+               perform 525-master-overflow-suspense-module
+           end-if
            perform until are-there-more-records = "no "
                read guest-data
                    at end
                        move "no " to are-there-more-records
                    not at end
-                       perform 200-page-module
-                       perform 400-procedure-module
+                       if skipping-flag = "Y"
+                           perform 535-skip-call-detail-module
+                           if guest-id-in = resume-guest-id
+                               move "N" to skipping-flag
+                           end-if
+                       else
+                           perform 200-page-module
+                           perform 400-procedure-module
+                           perform 910-checkpoint-module
+                       end-if
                end-read
            end-perform
+           perform 536-drain-orphan-calls-module
+           if call-orphan-count > 0
+               perform 537-orphan-call-suspense-module
+           end-if
+           perform 700-consolidation-module
+           perform 900-trailer-module
            close guest-data
+                   call-detail-file
                    guest-listing
+                   suspense-listing
+                   gl-extract
            stop run.
+       110-load-checkpoint-module.
+           open input restart-file
+           move "yes" to are-there-more-checkpoints
+           perform until are-there-more-checkpoints = "no "
+               read restart-file
+                   at end
+                       move "no " to are-there-more-checkpoints
+                   not at end
+                       if rs-rec-type = "C"
+                           move "Y" to checkpoint-found-flag
+                           move rs-guest-id to resume-guest-id
+                           move rs-page-count to page-count
+                           move rs-ln-count to ln-count
+                           move rs-run-guest-count
+                               to run-guest-count
+                           move rs-run-total-room-char
+                               to run-total-room-char
+                           move rs-run-total-telephone
+                               to run-total-telephone
+                           move rs-run-total-charge
+                               to run-total-charge
+                       else
+                           if group-table-count < 100
+                               add 1 to group-table-count
+                               set grp-idx to group-table-count
+                               move rs-grp-id to grp-id(grp-idx)
+                               move rs-grp-guest-count
+                                   to grp-guest-count(grp-idx)
+                               move rs-grp-total-room
+                                   to grp-total-room(grp-idx)
+                               move rs-grp-total-tel
+                                   to grp-total-tel(grp-idx)
+                               move rs-grp-total-charge
+                                   to grp-total-charge(grp-idx)
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           close restart-file.
+       170-read-next-call-module.
+           read call-detail-file
+               at end
+                   move "no " to are-there-more-calls
+               not at end
+                   continue
+           end-read.
+       536-drain-orphan-calls-module.
+           perform until are-there-more-calls = "no "
+               add 1 to call-orphan-count
+               perform 170-read-next-call-module
+           end-perform.
+       537-orphan-call-suspense-module.
+           move spaces to suspense-line
+           move call-orphan-count to OC-count
+           write suspense-line from print-orphan-call-line.
+       535-skip-call-detail-module.
+           perform until are-there-more-calls = "no "
+                   or cd-guest-id not = guest-id-in
+               perform 170-read-next-call-module
+           end-perform.
+       910-checkpoint-module.
+           add 1 to checkpoint-counter
+           if checkpoint-counter >= checkpoint-interval
+               move zeros to checkpoint-counter
+               perform 920-write-checkpoint-module
+           end-if.
+       920-write-checkpoint-module.
+           open output restart-file
+           initialize restart-record
+           move "C" to rs-rec-type
+           move guest-id-in         to rs-guest-id
+           move page-count          to rs-page-count
+           move ln-count            to rs-ln-count
+           move run-guest-count     to rs-run-guest-count
+           move run-total-room-char to rs-run-total-room-char
+           move run-total-telephone to rs-run-total-telephone
+           move run-total-charge    to rs-run-total-charge
+           write restart-record
+           perform varying grp-idx from 1 by 1
+                   until grp-idx > group-table-count
+               initialize restart-record
+               move "G" to rs-rec-type
+               move grp-id(grp-idx)           to rs-grp-id
+               move grp-guest-count(grp-idx)  to rs-grp-guest-count
+               move grp-total-room(grp-idx)   to rs-grp-total-room
+               move grp-total-tel(grp-idx)    to rs-grp-total-tel
+               move grp-total-charge(grp-idx) to rs-grp-total-charge
+               write restart-record
+           end-perform
+           close restart-file.
+       150-load-guest-master-module.
+           open input guest-master
+           perform until are-there-more-masters = "no "
+               read guest-master
+                   at end
+                       move "no " to are-there-more-masters
+                   not at end
+                       if gm-table-count < 500
+                           add 1 to gm-table-count
+                           set gm-idx to gm-table-count
+                           move gm-guest-id   to gm-tbl-id(gm-idx)
+                           move gm-guest-name to gm-tbl-name(gm-idx)
+                           move gm-address    to gm-tbl-address(gm-idx)
+                           move gm-phone      to gm-tbl-phone(gm-idx)
+                           move gm-vip-flag   to gm-tbl-vip(gm-idx)
+                       else
+                           add 1 to gm-table-overflow-count
+                       end-if
+               end-read
+           end-perform
+           close guest-master.
+       160-load-rate-table-module.
+           open input rate-table-file
+           perform until are-there-more-rates = "no "
+               read rate-table-file
+                   at end
+                       move "no " to are-there-more-rates
+                   not at end
+                       if rate-table-count < 50
+                           add 1 to rate-table-count
+                           set rt-idx to rate-table-count
+                           move rt-room-type
+                               to rt-tbl-room-type(rt-idx)
+                           move rt-eff-date to rt-tbl-eff-date(rt-idx)
+                           move rt-nightly-rate to rt-tbl-rate(rt-idx)
+                           move rt-discount-rate
+                               to rt-tbl-discount(rt-idx)
+                       end-if
+               end-read
+           end-perform
+           close rate-table-file.
        200-page-module.
            If ln-count >= 25
                   move page-count to HL-page
@@ -127,53 +564,284 @@
            move spaces to listing-out
            move spaces to print-listing
            move guest-in to guest-out
+           move guest-id-in to guest-id-out
            move nights-in to nights-out
            move room-dis-in to room-type-out
+           perform 410-lookup-guest-module
            perform 500-totalling-module
            write listing-out from print-listing
                After advancing 1 line
-           add 1 to ln-count.
+           add 1 to ln-count
+           perform 415-print-guest-info-module
+           perform 450-print-currency-module
+           perform 440-print-calls-module
+           perform 600-gl-extract-module
+           perform 460-accumulate-group-module
+           add 1 to run-guest-count
+           add total-room-char to run-total-room-char
+           add total-telephone to run-total-telephone
+           add total-charge to run-total-charge.
+       410-lookup-guest-module.
+           move "N" to gm-found-flag
+           move spaces to vip-out
+           move spaces to gm-current-address
+           move spaces to gm-current-phone
+           perform varying gm-idx from 1 by 1
+                   until gm-idx > gm-table-count
+               if gm-tbl-id(gm-idx) = guest-id-in
+                   move "Y" to gm-found-flag
+                   move gm-tbl-address(gm-idx) to gm-current-address
+                   move gm-tbl-phone(gm-idx)   to gm-current-phone
+                   if gm-tbl-vip(gm-idx) = "Y"
+                       move "*" to vip-out
+                   end-if
+                   exit perform
+               end-if
+           end-perform.
+       415-print-guest-info-module.
+           if gm-found-flag = "Y"
+               perform 200-page-module
+               move spaces to listing-out
+               move gm-current-address to GI-address-out
+               move gm-current-phone   to GI-phone-out
+               write listing-out from print-guest-info-line
+                   after advancing 1 line
+               add 1 to ln-count
+           end-if.
        500-totalling-module.
            move nights-out to night-calc
            move nights-out to night-var
            compute night-factor = night-var / 5
            compute night-calc = night-calc - night-factor
-           if room-type-out = "S"
-              Then
-               compute total-room-char rounded = night-calc * 52.75
-               compute room-factor rounded = 26.38 * night-factor
-               compute total-room-char = total-room-char + room-factor
-               move total-room-char to total-room-out
-              end-if
-            if room-type-out = "D"
-              Then
-               compute total-room-char rounded = night-calc * 72.25
-               compute room-factor rounded = 36.13 * night-factor
-               compute total-room-char = total-room-char + room-factor
-               move total-room-char to total-room-out
-              end-if
-            if room-type-out = "L"
+           perform 510-rate-lookup-module
+           if rt-found-flag = "Y"
               Then
-               compute total-room-char rounded = night-calc * 119.00
-               compute room-factor rounded = 59.50 * night-factor
+               compute total-room-char rounded =
+                       night-calc * rt-current-rate
+               compute room-factor rounded =
+                       rt-current-discount * night-factor
                compute total-room-char = total-room-char + room-factor
+               perform 540-loyalty-discount-module
                move total-room-char to total-room-out
+              else
+               move zeros to total-room-char
+               move zeros to total-room-out
+               perform 520-suspense-module
               end-if
             move zeros to room-factor
             move zeros to night-factor
-            move local-calls-in to call-count
-            compute call-count = call-count - 4
-            if call-count > 0
-               Then
-                compute total-local-char rounded = 0.50 * call-count
-            end-if
-            move long-calls-in to total-telephone
-            compute total-telephone = total-telephone + total-local-char
+            perform 530-call-detail-module
             move total-telephone to telephone-out
             compute total-charge = total-room-char + total-telephone
             compute total-factor rounded = total-charge * .085
             compute total-charge = total-charge + total-factor
-            move total-charge to total-charge-out.
+            move total-charge to total-charge-out
+            perform 550-currency-conversion-module.
+       510-rate-lookup-module.
+           move "N" to rt-found-flag
+           move zeros to rt-best-date
+           perform varying rt-idx from 1 by 1
+                   until rt-idx > rate-table-count
+               if rt-tbl-room-type(rt-idx) = room-type-out
+                  and rt-tbl-eff-date(rt-idx) <= today-date
+                  and rt-tbl-eff-date(rt-idx) >= rt-best-date
+                   move "Y" to rt-found-flag
+                   move rt-tbl-eff-date(rt-idx) to rt-best-date
+                   move rt-tbl-rate(rt-idx)     to rt-current-rate
+                   move rt-tbl-discount(rt-idx) to rt-current-discount
+               end-if
+           end-perform.
+       540-loyalty-discount-module.
+           move zeros to loyalty-discount-amt
+           perform varying lt-idx from 1 by 1
+                   until lt-idx > 3
+               if lt-tier(lt-idx) = loyalty-tier-in
+                   compute loyalty-discount-amt rounded =
+                           total-room-char * lt-percent(lt-idx) / 100
+                   subtract loyalty-discount-amt from total-room-char
+                   exit perform
+               end-if
+           end-perform.
+       550-currency-conversion-module.
+           move "N" to cr-found-flag
+           move zeros to converted-total
+           perform varying cr-idx from 1 by 1
+                   until cr-idx > 5
+               if cr-code(cr-idx) = currency-code-in
+                   compute converted-total rounded =
+                           total-charge * cr-rate(cr-idx)
+                   move "Y" to cr-found-flag
+                   exit perform
+               end-if
+           end-perform.
+       520-suspense-module.
+           move spaces to suspense-line
+           move guest-out to SU-guest-name
+           move room-type-out to SU-raw-code
+           move "UNRECOGNIZED ROOM TYPE CODE" to SU-reason
+           write suspense-line from print-suspense-detail.
+       525-master-overflow-suspense-module.
+           move spaces to suspense-line
+           move spaces to SU-guest-name
+           move spaces to SU-raw-code
+           move "GUEST MASTER TABLE FULL" to SU-reason
+           write suspense-line from print-suspense-detail.
+       526-group-overflow-suspense-module.
+           move spaces to suspense-line
+           move guest-out to SU-guest-name
+           move spaces to SU-raw-code
+           move "GROUP FOLIO TABLE FULL" to SU-reason
+           write suspense-line from print-suspense-detail.
+       530-call-detail-module.
+           move zeros to total-telephone
+           move zeros to call-local-count
+           move zeros to call-buffer-count
+           move zeros to call-extra-count
+           perform until are-there-more-calls = "no "
+                   or cd-guest-id not = guest-id-in
+               if cd-call-type = "L"
+                   add 1 to call-local-count
+                   if call-local-count > 4
+                       move local-rate-per-call to call-line-charge
+                   else
+                       move zeros to call-line-charge
+                   end-if
+               else
+                   compute call-line-charge rounded =
+                           cd-duration * ld-rate-per-minute
+               end-if
+               add call-line-charge to total-telephone
+               if call-buffer-count < 30
+                   add 1 to call-buffer-count
+                   set cb-idx to call-buffer-count
+                   move cd-call-date   to cb-date(cb-idx)
+                   move cd-call-time   to cb-time(cb-idx)
+                   move cd-destination to cb-dest(cb-idx)
+                   move cd-duration    to cb-dur(cb-idx)
+                   move call-line-charge to cb-charge(cb-idx)
+               else
+                   add 1 to call-extra-count
+               end-if
+               perform 170-read-next-call-module
+           end-perform.
+       450-print-currency-module.
+           if cr-found-flag = "Y"
+                   and currency-code-in not = "USD"
+                   and currency-code-in not = spaces
+               perform 200-page-module
+               move spaces to listing-out
+               move currency-code-in to CUR-code-out
+               move converted-total  to CUR-amount-out
+               write listing-out from print-currency-line
+                   after advancing 1 line
+               add 1 to ln-count
+           end-if.
+       440-print-calls-module.
+           perform varying cb-idx from 1 by 1
+                   until cb-idx > call-buffer-count
+               perform 200-page-module
+               move spaces to listing-out
+               move cb-date(cb-idx)   to CL-date-out
+               move cb-time(cb-idx)   to CL-time-out
+               move cb-dest(cb-idx)   to CL-dest-out
+               move cb-dur(cb-idx)    to CL-dur-out
+               move cb-charge(cb-idx) to CL-charge-out
+               write listing-out from print-call-line
+                   after advancing 1 line
+               add 1 to ln-count
+           end-perform
+           if call-extra-count > 0
+               perform 200-page-module
+               move spaces to listing-out
+               move call-extra-count to CLO-count
+               write listing-out from print-call-overflow-line
+                   after advancing 1 line
+               add 1 to ln-count
+           end-if.
+       600-gl-extract-module.
+           move total-room-char to gl-room-out
+           move total-telephone to gl-tel-out
+           move total-factor    to gl-tax-out
+           move total-charge    to gl-total-out
+           move spaces to gl-extract-line
+           string guest-id-in                      delimited by size
+                  gl-delimiter                      delimited by size
+                  function trim(gl-room-out)         delimited by size
+                  gl-delimiter                      delimited by size
+                  function trim(gl-tel-out)          delimited by size
+                  gl-delimiter                      delimited by size
+                  function trim(gl-tax-out)          delimited by size
+                  gl-delimiter                      delimited by size
+                  function trim(gl-total-out)        delimited by size
+               into gl-extract-line
+           end-string
+           write gl-extract-line.
+       460-accumulate-group-module.
+           if group-id-in not = spaces
+               move "N" to grp-found-flag
+               perform varying grp-idx from 1 by 1
+                       until grp-idx > group-table-count
+                   if grp-id(grp-idx) = group-id-in
+                       move "Y" to grp-found-flag
+                       exit perform
+                   end-if
+               end-perform
+               if grp-found-flag not = "Y"
+                   and group-table-count < 100
+                   add 1 to group-table-count
+                   set grp-idx to group-table-count
+                   move group-id-in to grp-id(grp-idx)
+                   move zeros to grp-guest-count(grp-idx)
+                   move zeros to grp-total-room(grp-idx)
+                   move zeros to grp-total-tel(grp-idx)
+                   move zeros to grp-total-charge(grp-idx)
+                   move "Y" to grp-found-flag
+               end-if
+               if grp-found-flag = "Y"
+                   add 1 to grp-guest-count(grp-idx)
+                   add total-room-char to grp-total-room(grp-idx)
+                   add total-telephone to grp-total-tel(grp-idx)
+                   add total-charge to grp-total-charge(grp-idx)
+               else
+                   add 1 to group-table-overflow-count
+                   perform 526-group-overflow-suspense-module
+               end-if
+           end-if.
+       700-consolidation-module.
+           if group-table-count > 0
+               move spaces to listing-out
+               write listing-out from print-group-header
+                   before advancing 2 line
+               write listing-out from print-group-column-header
+                   after advancing 1 line
+               perform varying grp-idx from 1 by 1
+                       until grp-idx > group-table-count
+                   move spaces to listing-out
+                   move grp-id(grp-idx)           to GR-grpid-out
+                   move grp-guest-count(grp-idx)  to GR-guests-out
+                   move grp-total-room(grp-idx)   to GR-room-out
+                   move grp-total-tel(grp-idx)    to GR-tel-out
+                   move grp-total-charge(grp-idx) to GR-total-out
+                   write listing-out from print-group-detail
+                       after advancing 1 line
+               end-perform
+           end-if.
+       900-trailer-module.
+           move spaces to listing-out
+           write listing-out from print-trailer-line1
+               before advancing 2 line
+           move run-guest-count to tr-guest-count-out
+           move run-total-room-char to tr-room-total-out
+           move run-total-telephone to tr-tel-total-out
+           move run-total-charge to tr-grand-total-out
+           write listing-out from print-trailer-line2
+               after advancing 1 line
+           write listing-out from print-trailer-line3
+               after advancing 1 line
+           write listing-out from print-trailer-line4
+               after advancing 1 line
+           write listing-out from print-trailer-line5
+               after advancing 1 line.
 
 
 
